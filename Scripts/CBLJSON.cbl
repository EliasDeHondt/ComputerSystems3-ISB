@@ -5,36 +5,91 @@
        Input-output section.
        File-control.
            Select flyer assign to FLYRFILE.
+           Select excprecs assign to EXCPFILE.
+           Select runlog assign to RUNLOGF.
+           Select checkpoint-file assign to CHKPTFILE
+              file status chkpt-status.
        DATA DIVISION.
        File section.
        FD flyer recording mode V.
        1 flyer-file        pic x(10000) value spaces.
+       FD excprecs recording mode V.
+       1 excp-file         pic x(200) value spaces.
+       FD runlog recording mode V.
+       1 runlog-rec        pic x(200) value spaces.
+       FD checkpoint-file recording mode V.
+       1 chkpt-rec.
+        2 chkpt-last-rec         pic 9(2) value 0.
+        2 chkpt-records-read     pic 9(5) value 0.
+        2 chkpt-records-markdown pic 9(5) value 0.
+        2 chkpt-exceptions       pic 9(5) value 0.
+        2 chkpt-total-discount   pic 9(6)V9(2) value 0.
+        2 chkpt-total-units      pic 9(5) value 0.
        Working-storage section.
        1 json-line         pic x(80) value spaces.
        1 json-doc          pic x(10000) value spaces.
        1 json-doc-1208     pic x(10000) value spaces.
+       78 max-inv-rec       value 50.
+       78 slow-mover-days   value 30.
+       78 min-valid-year    value 2000.
+       78 max-valid-year    value 2100.
+       78 max-expiry-past-years    value 5.
+       78 max-expiry-horizon-years value 20.
        1 inv-data.
-        2 inv-record occurs 7 times.
+        2 inv-record occurs max-inv-rec times.
            3 prod-name     pic x(20).
            3 prod-img      pic x(99).
+           3 prod-type     pic x(1).
            3 expiry        pic 9(8).
            3 quantity      pic 9(3).
            3 salesperday   pic 9(3).
-           3 price         pic 9(1)V9(2).
+           3 price         pic 9(4)V9(2).
        1 end-of-json       pic x(1) value 'N'.
-       1 inv-rec-cnt       pic 9(1) value 1.
-       1 todays-date       pic 9(8) value 20210918.
+       1 inv-rec-cnt       pic 9(2) value 1.
+       1 todays-date       pic 9(8).
+       1 todays-date-parm  pic x(8) value spaces.
        1 todays-date-int   pic 9(10).
        1 sale-end-date-int pic 9(10).
        1 prod-img-broken   pic x(99) value "https://ibmzxplore-static.s3
       -    ".eu-gb.cloud-object-storage.appdomain.cloud/unknown.png".
-       1 pricefrmt         pic 9.99.
-       1 saleprice         pic 9.99.
-       1 discount          pic 9.99.
+       1 pricefrmt         pic ZZZ9.99.
+       1 saleprice         pic ZZZ9.99.
+       1 discount          pic ZZZ9.99.
+       1 discount-pct      pic v99.
+       1 urgency-ratio     pic 9v999.
+       1 row-is-bad        pic x(1).
+       1 should-markdown   pic x(1).
+       1 expiry-is-bad     pic x(1) value 'N'.
+       1 excp-reason       pic x(60).
+       1 expiry-yyyy       pic 9(4).
+       1 expiry-mm         pic 9(2).
+       1 expiry-dd         pic 9(2).
+       1 todays-year       pic 9(4).
+       1 cal-yyyy          pic 9(4).
+       1 cal-mm            pic 9(2).
+       1 cal-dd            pic 9(2).
+       1 cal-min-year      pic 9(4).
+       1 cal-max-year      pic 9(4).
+       1 cal-date-is-bad   pic x(1) value 'N'.
+       1 todays-date-is-bad pic x(1) value 'N'.
+       1 records-read-cnt      pic 9(5) value 0.
+       1 records-markdown-cnt  pic 9(5) value 0.
+       1 exceptions-cnt        pic 9(5) value 0.
+       1 total-discount-dollars pic 9(6)V9(2) value 0.
+       1 discount-amt           pic 9(4)V9(2).
+       1 total-units-markdown  pic 9(5) value 0.
+       1 runlog-cnt-edit       pic ZZZZ9.
+       1 total-discount-edit   pic ZZZZZ9.99.
+       1 total-units-edit      pic ZZZZ9.
+       1 chkpt-status          pic x(2) value spaces.
+       1 resuming-run          pic x(1) value 'N'.
+       1 last-checkpoint-edit  pic Z9.
        1 productname       pic x(20).
        1 product-image-url pic x(99).
        1 daystoexpiry      pic ZZ9.
+       1 daystoexpiry-n    pic s9(4).
        1 daystosellall     pic ZZ9.
+       1 daystosellall-n   pic 9(4).
        1 expiry-date-int   pic 9(10).
        1 flyerformat       pic x(4).
        1 htmlheader1 pic x(151) value "<html><head><style>body{font-fami
@@ -62,13 +117,36 @@
        Linkage section.
        1 parameters-from-jcl.
          2 parameters-total-length pic 9(4) usage comp.
-         2 parameter-values        pic x(20).
+         2 parameter-values        pic x(40).
 
        PROCEDURE DIVISION using parameters-from-jcl.
            If parameters-total-length > 0 then
-             Move function trim (parameter-values) to flyerformat
+             Unstring parameter-values delimited by ','
+                into flyerformat todays-date-parm
+             Move function trim(flyerformat) to flyerformat
            End-if
 
+           If todays-date-parm not = spaces
+              and todays-date-parm not = '00000000' then
+              Move todays-date-parm(1:4) to cal-yyyy
+              Move todays-date-parm(5:2) to cal-mm
+              Move todays-date-parm(7:2) to cal-dd
+              Move min-valid-year to cal-min-year
+              Move max-valid-year to cal-max-year
+              Perform validate-calendar-date
+              Move cal-date-is-bad to todays-date-is-bad
+              If todays-date-is-bad = 'Y' then
+                 Move spaces to todays-date-parm
+              End-if
+           End-if
+
+           If todays-date-parm = spaces or todays-date-parm = '00000000'
+              Move function current-date(1:8) to todays-date
+           Else
+              Move todays-date-parm to todays-date
+           End-if
+           Move todays-date(1:4) to todays-year
+
            Perform until end-of-json = 'Y'
              Move spaces to json-line
              Accept json-line
@@ -92,77 +170,285 @@
            Compute todays-date-int =
               function INTEGER-OF-DATE(todays-date)
 
-           Open output flyer
-           Initialize flyer-file
-           If flyerformat = 'TEXT' then
-              Move "Corner Grocery Store" to flyer-file
-              Write flyer-file
+           Open input checkpoint-file
+           If chkpt-status = '00' then
+              Read checkpoint-file
+                 at end Initialize chkpt-rec
+              End-read
+              Close checkpoint-file
+              If chkpt-last-rec > 0 then
+                 Move 'Y' to resuming-run
+                 Compute inv-rec-cnt = chkpt-last-rec + 1
+                 Move chkpt-records-read to records-read-cnt
+                 Move chkpt-records-markdown to records-markdown-cnt
+                 Move chkpt-exceptions to exceptions-cnt
+                 Move chkpt-total-discount to total-discount-dollars
+                 Move chkpt-total-units to total-units-markdown
+              End-if
+           End-if
+
+           If resuming-run = 'Y' then
+              Open extend flyer
+              Open extend excprecs
+              Open extend runlog
+              Move chkpt-last-rec to last-checkpoint-edit
+              Initialize runlog-rec
+              String "cbl_json run log - "
+                 function formatted-date("YYYY-MM-DD" todays-date-int)
+                 " (RESTART after record " last-checkpoint-edit ")"
+                 delimited by size into runlog-rec
+              Write runlog-rec
            Else
-              String htmlheader1 htmlheader2 htmlheader3
-                 delimited by size into flyer-file
-           Write flyer-file.
-
-           Perform until inv-rec-cnt = 8
-              Compute expiry-date-int =
-                 function INTEGER-OF-DATE(expiry(inv-rec-cnt))
-              Compute daystoexpiry =
-                 expiry-date-int - todays-date-int
-              Compute daystosellall rounded =
-                 quantity(inv-rec-cnt) / salesperday(inv-rec-cnt)
-              If daystoexpiry < daystosellall then
-                 Move price(inv-rec-cnt) to pricefrmt
-                 Compute saleprice = price(inv-rec-cnt) / 2
-                 Compute discount =
-                    price(inv-rec-cnt) - price(inv-rec-cnt) / 2
-
-                 Move function trim(prod-name(inv-rec-cnt))
-                    to productname
-
-                 Move prod-img(inv-rec-cnt) to product-image-url
-
-                 Initialize flyer-file
-                 If flyerformat = 'TEXT' then
-                    String productname saleprice
-                       " Was: " pricefrmt
-                        delimited by size
-                    into flyer-file
+              Open output flyer
+              Open output excprecs
+              Open output runlog
+              Initialize runlog-rec
+              String "cbl_json run log - "
+                 function formatted-date("YYYY-MM-DD" todays-date-int)
+                 delimited by size into runlog-rec
+              Write runlog-rec
+              Initialize flyer-file
+              If flyerformat = 'TEXT' then
+                 Move "Corner Grocery Store" to flyer-file
+                 Write flyer-file
+              Else
+                 If flyerformat = 'CSV' then
+                    Continue
                  Else
-                    String
-                      htmltablestart product-image-url
-                      htmlprice "$"
-                      saleprice htmldiscount "$" discount htmlproduct 
-                      productname htmloldprice "$" pricefrmt 
-                      htmltableend
-                      delimited by size
-                  into flyer-file
+                    String htmlheader1 htmlheader2 htmlheader3
+                       delimited by size into flyer-file
+                    Write flyer-file
+                 End-if
+              End-if
+           End-if.
+
+           Perform until inv-rec-cnt > max-inv-rec
+                 or prod-name(inv-rec-cnt) = spaces
+              Add 1 to records-read-cnt
+              Move 'N' to row-is-bad
+              If salesperday(inv-rec-cnt) = 0 then
+                 Move 'Y' to row-is-bad
+                 Move "zero salesperday" to excp-reason
+              Else
+                 If prod-type(inv-rec-cnt) not = 'N' then
+                    Move expiry(inv-rec-cnt)(1:4) to expiry-yyyy
+                    Move expiry(inv-rec-cnt)(5:2) to expiry-mm
+                    Move expiry(inv-rec-cnt)(7:2) to expiry-dd
+                    Perform validate-expiry-date
+                    If expiry-is-bad = 'Y' then
+                       Move 'Y' to row-is-bad
+                       Move "invalid expiry date" to excp-reason
+                    End-if
                  End-if
-                 Write flyer-file
               End-if
-              Add 1 to inv-rec-cnt
+
+              If row-is-bad = 'Y' then
+                 Add 1 to exceptions-cnt
+                 Initialize excp-file
+                 String function trim(prod-name(inv-rec-cnt)) ": "
+                    excp-reason
+                    delimited by size into excp-file
+                 Write excp-file
+                 Perform write-checkpoint
+                 Add 1 to inv-rec-cnt
+              Else
+                 Move 'N' to should-markdown
+                 Compute daystosellall-n rounded =
+                    quantity(inv-rec-cnt) / salesperday(inv-rec-cnt)
+                 Move daystosellall-n to daystosellall
+                 If prod-type(inv-rec-cnt) = 'N' then
+                    If daystosellall-n > slow-mover-days then
+                       Move 'Y' to should-markdown
+                       Move .20 to discount-pct
+                    End-if
+                 Else
+                    Compute expiry-date-int =
+                       function INTEGER-OF-DATE(expiry(inv-rec-cnt))
+                    Compute daystoexpiry-n =
+                       expiry-date-int - todays-date-int
+                    Move daystoexpiry-n to daystoexpiry
+                    If daystoexpiry-n < daystosellall-n then
+                       Move 'Y' to should-markdown
+                       If daystoexpiry-n not > 0 then
+                          Move .50 to discount-pct
+                       Else
+                          Compute urgency-ratio rounded =
+                             daystoexpiry-n / daystosellall-n
+                          If urgency-ratio < .25 then
+                             Move .50 to discount-pct
+                          Else
+                             If urgency-ratio < .50 then
+                                Move .30 to discount-pct
+                             Else
+                                Move .15 to discount-pct
+                             End-if
+                          End-if
+                       End-if
+                    End-if
+                 End-if
+
+                 If should-markdown = 'Y' then
+                    Move price(inv-rec-cnt) to pricefrmt
+                    Compute saleprice rounded =
+                       price(inv-rec-cnt) * (1 - discount-pct)
+                    Compute discount-amt rounded =
+                       price(inv-rec-cnt) * discount-pct
+                    Move discount-amt to discount
+                    Add discount-amt to total-discount-dollars
+                    Add quantity(inv-rec-cnt) to total-units-markdown
+
+                    Move function trim(prod-name(inv-rec-cnt))
+                       to productname
+
+                    Move prod-img(inv-rec-cnt) to product-image-url
+
+                    Initialize flyer-file
+                    If flyerformat = 'TEXT' then
+                       String productname function trim(saleprice)
+                          " Was: " function trim(pricefrmt)
+                           delimited by size
+                       into flyer-file
+                    Else
+                       If flyerformat = 'CSV' then
+                          String function trim(productname) ","
+                             function trim(pricefrmt) ","
+                             function trim(saleprice) ","
+                             function trim(discount)
+                             delimited by size
+                          into flyer-file
+                       Else
+                          String
+                            htmltablestart product-image-url
+                            htmlprice "$" function trim(saleprice)
+                            htmldiscount "$" function trim(discount)
+                            htmlproduct productname
+                            htmloldprice "$" function trim(pricefrmt)
+                            htmltableend
+                            delimited by size
+                          into flyer-file
+                       End-if
+                    End-if
+                    Write flyer-file
+                    Add 1 to records-markdown-cnt
+                 End-if
+                 Perform write-checkpoint
+                 Add 1 to inv-rec-cnt
+              End-if
            End-perform
 
            Compute sale-end-date-int = todays-date-int + 7
-           Initialize flyer-file
-           If flyerformat not = 'TEXT' then
-              Move htmlflyerfooter to flyer-file
+           If flyerformat not = 'CSV' then
+              Initialize flyer-file
+              If flyerformat not = 'TEXT' then
+                 Move htmlflyerfooter to flyer-file
+                 Write flyer-file
+              End-if
+
+              String
+                 "Flyer in effect "
+                 function formatted-date("YYYY-MM-DD" todays-date-int)
+                 " to "
+                 function formatted-date("YYYY-MM-DD" sale-end-date-int)
+                 delimited by size
+                 into flyer-file
               Write flyer-file
-           End-if
 
-           String
-              "Flyer in effect "
-              function formatted-date("YYYY-MM-DD" todays-date-int)
-              " to "
-              function formatted-date("YYYY-MM-DD" sale-end-date-int)
-              delimited by size
-              into flyer-file
-           Write flyer-file
-
-           If flyerformat not = 'TEXT' then
-              Move htmlfooter to flyer-file
-           Write flyer-file
+              If flyerformat not = 'TEXT' then
+                 Move htmlfooter to flyer-file
+                 Write flyer-file
+              End-if
            End-if
 
+           Move records-read-cnt to runlog-cnt-edit
+           Initialize runlog-rec
+           String "Records read: " runlog-cnt-edit
+              delimited by size into runlog-rec
+           Write runlog-rec
+
+           Move records-markdown-cnt to runlog-cnt-edit
+           Initialize runlog-rec
+           String "Records marked down: " runlog-cnt-edit
+              delimited by size into runlog-rec
+           Write runlog-rec
+
+           Move exceptions-cnt to runlog-cnt-edit
+           Initialize runlog-rec
+           String "Exceptions skipped: " runlog-cnt-edit
+              delimited by size into runlog-rec
+           Write runlog-rec
+
+           Move total-discount-dollars to total-discount-edit
+           Initialize runlog-rec
+           String "Total discount dollars: $" total-discount-edit
+              delimited by size into runlog-rec
+           Write runlog-rec
+
+           Move total-units-markdown to total-units-edit
+           Initialize runlog-rec
+           String "Total units marked down: " total-units-edit
+              delimited by size into runlog-rec
+           Write runlog-rec
+
+           Initialize runlog-rec
+           Move "Run completed normally" to runlog-rec
+           Write runlog-rec
+
            Close flyer
+           Close excprecs
+           Close runlog
+
+           Initialize chkpt-rec
+           Open output checkpoint-file
+           Write chkpt-rec
+           Close checkpoint-file
 
            Goback.
+
+       write-checkpoint.
+           Move inv-rec-cnt to chkpt-last-rec
+           Move records-read-cnt to chkpt-records-read
+           Move records-markdown-cnt to chkpt-records-markdown
+           Move exceptions-cnt to chkpt-exceptions
+           Move total-discount-dollars to chkpt-total-discount
+           Move total-units-markdown to chkpt-total-units
+           Open output checkpoint-file
+           Write chkpt-rec
+           Close checkpoint-file.
+
+       validate-expiry-date.
+           Move expiry-yyyy to cal-yyyy
+           Move expiry-mm to cal-mm
+           Move expiry-dd to cal-dd
+           Compute cal-min-year = todays-year - max-expiry-past-years
+           Compute cal-max-year = todays-year + max-expiry-horizon-years
+           Perform validate-calendar-date
+           Move cal-date-is-bad to expiry-is-bad.
+
+       validate-calendar-date.
+           Move 'N' to cal-date-is-bad
+           If cal-yyyy < cal-min-year or cal-yyyy > cal-max-year
+              or cal-mm < 1 or cal-mm > 12
+              or cal-dd < 1 or cal-dd > 31 then
+              Move 'Y' to cal-date-is-bad
+           Else
+              Evaluate cal-mm
+                 When 4 When 6 When 9 When 11
+                    If cal-dd > 30 then
+                       Move 'Y' to cal-date-is-bad
+                    End-if
+                 When 2
+                    If function mod(cal-yyyy, 4) = 0
+                       and (function mod(cal-yyyy, 100) not = 0
+                         or function mod(cal-yyyy, 400) = 0) then
+                       If cal-dd > 29 then
+                          Move 'Y' to cal-date-is-bad
+                       End-if
+                    Else
+                       If cal-dd > 28 then
+                          Move 'Y' to cal-date-is-bad
+                       End-if
+                    End-if
+              End-evaluate
+           End-if.
+
        End program cbl_json.
\ No newline at end of file
