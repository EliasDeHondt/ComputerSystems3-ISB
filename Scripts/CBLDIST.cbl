@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       Program-id. cbl_dist.
+       Author. Student.
+       ENVIRONMENT DIVISION.
+       Input-output section.
+       File-control.
+           Select flyer-in assign to FLYRFILE
+              file status flyer-in-status.
+           Select publish-out assign to PUBFILE
+              file status publish-out-status.
+           Select dist-log assign to DISTLOGF.
+       DATA DIVISION.
+       File section.
+       FD flyer-in recording mode V.
+       1 flyer-in-rec      pic x(10000) value spaces.
+       FD publish-out recording mode V.
+       1 publish-rec       pic x(10000) value spaces.
+       FD dist-log recording mode V.
+       1 dist-log-rec      pic x(200) value spaces.
+       Working-storage section.
+       1 end-of-flyer         pic x(1) value 'N'.
+       1 lines-published      pic 9(5) value 0.
+       1 lines-published-edit pic ZZZZ9.
+       1 dist-channel         pic x(10) value "WEB".
+       1 dist-date-parm       pic x(8) value spaces.
+       1 dist-target-parm     pic x(80) value spaces.
+       1 dist-target          pic x(80) value spaces.
+       1 todays-date          pic 9(8).
+       1 todays-date-int      pic 9(10).
+       1 flyer-in-status      pic x(2) value spaces.
+       1 publish-out-status   pic x(2) value spaces.
+       1 copy-ok              pic x(1) value 'Y'.
+       1 publish-ok           pic x(1) value 'Y'.
+       1 cmd-ok               pic x(1) value 'Y'.
+       1 pubfile-path         pic x(200) value "PUBFILE".
+       1 transport-cmd        pic x(400) value spaces.
+
+       Linkage section.
+       1 parameters-from-jcl.
+         2 parameters-total-length pic 9(4) usage comp.
+         2 parameter-values        pic x(100).
+
+       PROCEDURE DIVISION using parameters-from-jcl.
+           If parameters-total-length > 0 then
+             Unstring function trim(parameter-values) delimited by ','
+                into dist-channel dist-date-parm dist-target-parm
+           End-if
+
+           If dist-date-parm = spaces then
+              Move function current-date(1:8) to todays-date
+           Else
+              Move dist-date-parm to todays-date
+           End-if
+           Compute todays-date-int =
+              function INTEGER-OF-DATE(todays-date)
+
+           Accept pubfile-path from environment "PUBFILE"
+              on exception Move "PUBFILE" to pubfile-path
+           End-accept
+
+           If dist-target-parm not = spaces then
+              Move dist-target-parm to dist-target
+           Else
+              If function trim(dist-channel) = "EMAIL" then
+                 Move "storefront-flyers@example.com" to dist-target
+              Else
+                 Move "/var/www/storefront/flyer-drop" to dist-target
+              End-if
+           End-if
+
+           Open input flyer-in
+           If flyer-in-status not = '00' then
+              Move 'N' to copy-ok
+           End-if
+           Open output publish-out
+           Open output dist-log
+
+           If copy-ok = 'Y' then
+              Perform until end-of-flyer = 'Y'
+                 Read flyer-in
+                    at end Move 'Y' to end-of-flyer
+                    not at end
+                       Move flyer-in-rec to publish-rec
+                       Write publish-rec
+                       If publish-out-status not = '00' then
+                          Move 'N' to copy-ok
+                       End-if
+                       Add 1 to lines-published
+                 End-read
+              End-perform
+           End-if
+
+           Close flyer-in
+           Close publish-out
+
+           If copy-ok = 'Y' then
+              Move spaces to transport-cmd
+              If function trim(dist-channel) = "EMAIL" then
+                 String "mailx -s 'Daily markdown flyer' -a "
+                    function trim(pubfile-path) " "
+                    function trim(dist-target)
+                    " < /dev/null"
+                    delimited by size into transport-cmd
+                    on overflow Move 'N' to cmd-ok
+                 End-string
+              Else
+                 String "curl -s -f -T " function trim(pubfile-path)
+                    " file://" function trim(dist-target)
+                    "/flyer.out"
+                    delimited by size into transport-cmd
+                    on overflow Move 'N' to cmd-ok
+                 End-string
+              End-if
+              If cmd-ok = 'Y' then
+                 Call "SYSTEM" using transport-cmd
+                 If return-code not = 0 then
+                    Move 'N' to publish-ok
+                 End-if
+              Else
+                 Move 'N' to publish-ok
+              End-if
+           Else
+              Move 'N' to publish-ok
+           End-if
+
+           Move lines-published to lines-published-edit
+           Initialize dist-log-rec
+           If publish-ok = 'Y' then
+              String "Flyer published to " function trim(dist-channel)
+                 " (" function trim(dist-target) ") on "
+                 function formatted-date("YYYY-MM-DD" todays-date-int)
+                 ": " lines-published-edit " lines"
+                 delimited by size into dist-log-rec
+           Else
+              If copy-ok = 'N' then
+                 String "Flyer publish FAILED - could not stage "
+                    "flyer to " function trim(pubfile-path) " on "
+                    function formatted-date("YYYY-MM-DD"
+                       todays-date-int)
+                    delimited by size into dist-log-rec
+              Else
+                 String "Flyer publish FAILED - transport to "
+                    function trim(dist-channel) " ("
+                    function trim(dist-target) ") on "
+                    function formatted-date("YYYY-MM-DD"
+                       todays-date-int)
+                    " did not complete"
+                    delimited by size into dist-log-rec
+              End-if
+           End-if
+           Write dist-log-rec
+
+           Close dist-log
+
+           Goback.
+       End program cbl_dist.
